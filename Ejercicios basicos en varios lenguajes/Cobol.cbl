@@ -1,35 +1,372 @@
       ******************************************************************
       * Author: Jean Paul Porras Carvajal.
       * Date:
-      * Purpose:
+      * Purpose: Batch calculation engine. Reads calculation requests
+      *          from CALC-TRANS-FILE (OPCION/NUM1/NUM2) and writes the
+      *          RESULTADOS for each one to CALC-RESULT-FILE, so a
+      *          whole day's worth of requests can run unattended
+      *          instead of being keyed in one at a time. Every
+      *          transaction is also logged to AUDIT-TRAIL-FILE so we
+      *          can show auditors how a result was derived. OPCION
+      *          supports sumar/restar/multiplicar/dividir (1-4); any
+      *          other value is rejected instead of silently
+      *          subtracting. A checkpoint is written to
+      *          CALC-CHECKPOINT-FILE every WS-CHECKPOINT-INTERVAL
+      *          transactions so a restart run can skip what an
+      *          earlier abended run already processed. Transactions
+      *          that fail edit (bad OPCION/NUM1/NUM2) are written to
+      *          CALC-SUSPENSE-FILE with a reason code instead of
+      *          stopping the run. Each posted transaction also feeds
+      *          CALC-GL-INTERFACE for the GL loader's month-end run.
+      *          TR-CURRENCY-CODE on the transaction selects the
+      *          rounding rule applied to RESULTADOS: USD keeps two
+      *          decimals, any other currency rounds to whole units.
+      *          Run parameters (operator id, run date, restart flag,
+      *          transaction/result file names) come from
+      *          CALC-PARM-FILE so the job can be scheduled in the
+      *          overnight batch window without a live operator.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULOS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-PARM-FILE ASSIGN TO "CALCPRM"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CALC-TRANS-FILE ASSIGN DYNAMIC WS-INPUT-FILENAME
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CALC-RESULT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILENAME
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKP"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CALC-SUSPENSE-FILE ASSIGN TO "CALCSUS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+           SELECT CALC-GL-INTERFACE ASSIGN TO "CALCGL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-PARM-FILE
+           RECORDING MODE IS F.
+       COPY CALCPRM.
+
+       FD  CALC-TRANS-FILE
+           RECORDING MODE IS F.
+       COPY CALCTRN.
+
+       FD  CALC-RESULT-FILE
+           RECORDING MODE IS F.
+       COPY CALCOUT.
+
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       COPY CALCAUD.
+
+       FD  CALC-CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CALCCKP.
+
+       FD  CALC-SUSPENSE-FILE
+           RECORDING MODE IS F.
+       COPY CALCSUS.
+
+       FD  CALC-GL-INTERFACE
+           RECORDING MODE IS F.
+       COPY CALCGL.
 
        WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADOS PIC 9(5).
+       01 NUM1 PIC S9(7)V99.
+       01 NUM2 PIC S9(7)V99.
+       01 RESULTADOS PIC S9(7)V99.
        01 OPCION PIC 9(2).
 
+       01 WS-INPUT-FILENAME PIC X(40) VALUE "CALCTRN".
+       01 WS-OUTPUT-FILENAME PIC X(40) VALUE "CALCOUT".
+
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-TRANS-FILE VALUE "Y".
+
+       01 WS-RESTART-FLAG PIC X VALUE "N".
+       01 WS-RECORD-COUNT PIC 9(6) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1.
+       01 WS-LAST-CKPT-SEQ PIC 9(6) VALUE ZERO.
+
+       01 WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-SUSPENSE-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-GL-FILE-STATUS PIC XX VALUE SPACES.
+
+       01 WS-VALID-SWITCH PIC X VALUE "Y".
+           88 VALID-TRANSACTION VALUE "Y".
+           88 INVALID-TRANSACTION VALUE "N".
+       01 WS-REASON-CODE PIC X(4).
+       01 WS-REASON-TEXT PIC X(40).
+       01 WS-WHOLE-UNITS PIC S9(8).
+       01 WS-EDIT-RESULTADOS PIC -Z(6)9.99.
+
+       01 WS-CALC-SWITCH PIC X VALUE "N".
+           88 CALC-SIZE-ERROR VALUE "Y".
+
+       01 WS-CKPT-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-CHECKPOINT-FILE VALUE "Y".
+
+       01 WS-CURRENT-DATE-TIME.
+           05 WS-CD-DATE PIC 9(8).
+           05 WS-CD-TIME PIC 9(6).
+           05 FILLER PIC X(7).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Escoja una opcion: 1.Sumar 2.Restar".
-           ACCEPT OPCION.
-           DISPLAY "Introduzca un numero".
-           ACCEPT NUM1
-           DISPLAY "Introduzca un numero".
-           ACCEPT NUM2
-           IF OPCION = 1 THEN
-               ADD NUM1 TO NUM2 GIVING RESULTADOS
-
-               DISPLAY 'El resultado es: ' RESULTADOS
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+
+           PERFORM READ-PARM-FILE
+
+           IF WS-RESTART-FLAG = "Y"
+               PERFORM READ-LAST-CHECKPOINT
+           END-IF
+
+           OPEN INPUT CALC-TRANS-FILE
+           IF WS-RESTART-FLAG = "Y"
+               OPEN EXTEND CALC-RESULT-FILE
+           ELSE
+               OPEN OUTPUT CALC-RESULT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+           IF WS-RESTART-FLAG = "Y"
+               OPEN EXTEND CALC-CHECKPOINT-FILE
            ELSE
-               SUBTRACT NUM1 FROM NUM2 GIVING RESULTADOS
-               DISPLAY 'El resultado es: ' RESULTADOS
+               OPEN OUTPUT CALC-CHECKPOINT-FILE
+           END-IF
+           OPEN EXTEND CALC-SUSPENSE-FILE
+           IF WS-SUSPENSE-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-SUSPENSE-FILE
+           END-IF
+           OPEN EXTEND CALC-GL-INTERFACE
+           IF WS-GL-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-GL-INTERFACE
+           END-IF
+
+           PERFORM READ-NEXT-TRANSACTION
+           PERFORM PROCESS-TRANSACTIONS UNTIL END-OF-TRANS-FILE
+
+           CLOSE CALC-TRANS-FILE
+           CLOSE CALC-RESULT-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE CALC-CHECKPOINT-FILE
+           CLOSE CALC-SUSPENSE-FILE
+           CLOSE CALC-GL-INTERFACE
+           STOP RUN.
+
+       READ-PARM-FILE.
+           OPEN INPUT CALC-PARM-FILE
+           READ CALC-PARM-FILE
+               AT END
+                   DISPLAY "CALCULOS: CALC-PARM-FILE sin registros"
+                   CLOSE CALC-PARM-FILE
+                   STOP RUN
+           END-READ
+           MOVE PM-RESTART-FLAG TO WS-RESTART-FLAG
+           IF PM-INPUT-FILENAME NOT = SPACES
+               MOVE PM-INPUT-FILENAME TO WS-INPUT-FILENAME
+           END-IF
+           IF PM-OUTPUT-FILENAME NOT = SPACES
+               MOVE PM-OUTPUT-FILENAME TO WS-OUTPUT-FILENAME
+           END-IF
+           CLOSE CALC-PARM-FILE.
+
+       READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-CKPT-SEQ
+           OPEN INPUT CALC-CHECKPOINT-FILE
+           PERFORM UNTIL END-OF-CHECKPOINT-FILE
+               READ CALC-CHECKPOINT-FILE
+                   AT END
+                       SET END-OF-CHECKPOINT-FILE TO TRUE
+                   NOT AT END
+                       MOVE CK-LAST-SEQ-NO TO WS-LAST-CKPT-SEQ
+               END-READ
+           END-PERFORM
+           CLOSE CALC-CHECKPOINT-FILE.
+
+       READ-NEXT-TRANSACTION.
+           READ CALC-TRANS-FILE
+               AT END
+                   SET END-OF-TRANS-FILE TO TRUE
+           END-READ.
+
+       PROCESS-TRANSACTIONS.
+           IF WS-LAST-CKPT-SEQ > ZERO AND TR-SEQ-NO <= WS-LAST-CKPT-SEQ
+               CONTINUE
+           ELSE
+               PERFORM VALIDATE-TRANSACTION
+               IF VALID-TRANSACTION
+                   MOVE TR-OPCION TO OPCION
+                   MOVE TR-NUM1 TO NUM1
+                   MOVE TR-NUM2 TO NUM2
+                   PERFORM CALCULATE-RESULT
+                   IF CALC-SIZE-ERROR
+                       MOVE "E006" TO WS-REASON-CODE
+                       MOVE "Desbordamiento en el calculo"
+                           TO WS-REASON-TEXT
+                       PERFORM WRITE-SUSPENSE-RECORD
+                   ELSE
+                       PERFORM WRITE-RESULT-RECORD
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM WRITE-GL-RECORD
+                   END-IF
+               ELSE
+                   PERFORM WRITE-SUSPENSE-RECORD
+               END-IF
+
+               ADD 1 TO WS-RECORD-COUNT
+               IF FUNCTION MOD(WS-RECORD-COUNT WS-CHECKPOINT-INTERVAL)
+                       = ZERO
+                   PERFORM WRITE-CHECKPOINT-RECORD
+               END-IF
+           END-IF
+
+           PERFORM READ-NEXT-TRANSACTION.
+
+       VALIDATE-TRANSACTION.
+           SET VALID-TRANSACTION TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+           MOVE SPACES TO WS-REASON-TEXT
+
+           IF TR-CURRENCY-CODE = SPACES
+               MOVE "USD" TO TR-CURRENCY-CODE
+           END-IF
+
+           IF TR-OPCION NOT NUMERIC
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "E001" TO WS-REASON-CODE
+               MOVE "OPCION no numerica o en blanco" TO WS-REASON-TEXT
+           ELSE
+               IF TR-OPCION < 1 OR TR-OPCION > 4
+                   SET INVALID-TRANSACTION TO TRUE
+                   MOVE "E002" TO WS-REASON-CODE
+                   MOVE "OPCION fuera de rango 1-4" TO WS-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF VALID-TRANSACTION AND TR-NUM1 NOT NUMERIC
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "E003" TO WS-REASON-CODE
+               MOVE "NUM1 no numerico o en blanco" TO WS-REASON-TEXT
+           END-IF
+
+           IF VALID-TRANSACTION AND TR-NUM2 NOT NUMERIC
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "E004" TO WS-REASON-CODE
+               MOVE "NUM2 no numerico o en blanco" TO WS-REASON-TEXT
+           END-IF
+
+           IF VALID-TRANSACTION AND TR-OPCION = 4 AND TR-NUM1 = ZERO
+               SET INVALID-TRANSACTION TO TRUE
+               MOVE "E005" TO WS-REASON-CODE
+               MOVE "Division por cero" TO WS-REASON-TEXT
+           END-IF.
+
+       WRITE-GL-RECORD.
+           EVALUATE OPCION
+               WHEN 1 MOVE "CALC-ADD01" TO GL-ACCOUNT-CODE
+               WHEN 2 MOVE "CALC-SUB01" TO GL-ACCOUNT-CODE
+               WHEN 3 MOVE "CALC-MUL01" TO GL-ACCOUNT-CODE
+               WHEN 4 MOVE "CALC-DIV01" TO GL-ACCOUNT-CODE
+           END-EVALUATE
+           MOVE FUNCTION ABS(RESULTADOS) TO GL-AMOUNT
+           IF RESULTADOS >= ZERO
+               MOVE "D" TO GL-DR-CR-INDICATOR
+           ELSE
+               MOVE "C" TO GL-DR-CR-INDICATOR
+           END-IF
+           MOVE TR-CURRENCY-CODE TO GL-CURRENCY-CODE
+           MOVE PM-RUN-DATE TO GL-RUN-DATE
+           WRITE GL-INTERFACE-RECORD.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE TR-SEQ-NO TO SU-SEQ-NO
+           MOVE TR-OPCION TO SU-OPCION
+           MOVE TR-NUM1 TO SU-NUM1
+           MOVE TR-NUM2 TO SU-NUM2
+           MOVE WS-REASON-CODE TO SU-REASON-CODE
+           MOVE WS-REASON-TEXT TO SU-REASON-TEXT
+           WRITE SUSPENSE-RECORD
+           DISPLAY "CALCULOS: transaccion " TR-SEQ-NO
+               " rechazada - " WS-REASON-TEXT.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE TR-SEQ-NO TO CK-LAST-SEQ-NO
+           MOVE PM-RUN-DATE TO CK-RUN-DATE
+           WRITE CHECKPOINT-RECORD.
+
+       CALCULATE-RESULT.
+           MOVE "N" TO WS-CALC-SWITCH
+           EVALUATE OPCION
+               WHEN 1
+                   ADD NUM1 TO NUM2 GIVING RESULTADOS
+               WHEN 2
+                   SUBTRACT NUM1 FROM NUM2 GIVING RESULTADOS
+               WHEN 3
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULTADOS ROUNDED
+                       ON SIZE ERROR
+                           SET CALC-SIZE-ERROR TO TRUE
+                   END-MULTIPLY
+               WHEN 4
+                   DIVIDE NUM1 INTO NUM2 GIVING RESULTADOS ROUNDED
+                       ON SIZE ERROR
+                           SET CALC-SIZE-ERROR TO TRUE
+                   END-DIVIDE
+           END-EVALUATE
+           IF NOT CALC-SIZE-ERROR
+               PERFORM ROUND-FOR-CURRENCY
+               IF NOT CALC-SIZE-ERROR
+                   MOVE RESULTADOS TO WS-EDIT-RESULTADOS
+                   DISPLAY 'El resultado es: ' WS-EDIT-RESULTADOS
+               END-IF
+           END-IF.
+
+       ROUND-FOR-CURRENCY.
+           IF TR-CURRENCY-CODE NOT = "USD" AND
+                   TR-CURRENCY-CODE NOT = SPACES
+               COMPUTE WS-WHOLE-UNITS ROUNDED = RESULTADOS
+               IF WS-WHOLE-UNITS > 9999999 OR WS-WHOLE-UNITS < -9999999
+                   SET CALC-SIZE-ERROR TO TRUE
+               ELSE
+                   MOVE WS-WHOLE-UNITS TO RESULTADOS
+               END-IF
            END-IF.
 
+       WRITE-RESULT-RECORD.
+           MOVE TR-SEQ-NO TO RS-SEQ-NO
+           MOVE OPCION TO RS-OPCION
+           MOVE NUM1 TO RS-NUM1
+           MOVE NUM2 TO RS-NUM2
+           MOVE RESULTADOS TO RS-RESULTADOS
+           MOVE TR-CURRENCY-CODE TO RS-CURRENCY-CODE
+           WRITE CALC-RESULT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE OPCION TO AU-OPCION
+           MOVE NUM1 TO AU-NUM1
+           MOVE NUM2 TO AU-NUM2
+           MOVE RESULTADOS TO AU-RESULTADOS
+           MOVE TR-CURRENCY-CODE TO AU-CURRENCY-CODE
+           MOVE PM-RUN-DATE TO AU-RUN-DATE
+           MOVE WS-CD-TIME TO AU-RUN-TIME
+           MOVE PM-OPERATOR-ID TO AU-OPERATOR-ID
+           WRITE AUDIT-TRAIL-RECORD.
+
        END PROGRAM CALCULOS.
