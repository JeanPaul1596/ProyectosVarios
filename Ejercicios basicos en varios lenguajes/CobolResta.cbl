@@ -9,9 +9,10 @@
            DATA DIVISION.
            FILE SECTION.
            WORKING-STORAGE SECTION.
-           01 NUM1 PIC 9(4).
-           01 NUM2 PIC 9(4).
-           01 RESULTADO PIC 9(5).
+           01 NUM1 PIC S9(7)V99.
+           01 NUM2 PIC S9(7)V99.
+           01 RESULTADO PIC S9(7)V99.
+           01 WS-EDIT-RESULTADO PIC -Z(6)9.99.
            PROCEDURE DIVISION.
            MAIN-PROCEDURE.
            DISPLAY "Introduce el primer numero: ".
@@ -19,6 +20,7 @@
 	          DISPLAY "Introduce el segundo numero: ".
 	          ACCEPT NUM2.
 	          SUBTRACT NUM1 FROM NUM2 GIVING RESULTADO.
-	          DISPLAY "El resultado es " RESULTADO.
+	          MOVE RESULTADO TO WS-EDIT-RESULTADO.
+	          DISPLAY "El resultado es " WS-EDIT-RESULTADO.
 	          STOP RUN.
            END PROGRAM RESTA.
