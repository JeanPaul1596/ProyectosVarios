@@ -0,0 +1,248 @@
+      ******************************************************************
+      * Author: Jean Paul Porras Carvajal.
+      * Date:
+      * Purpose: End-of-day control-total report for CALCULOS. Reads
+      *          AUDIT-TRAIL-FILE and prints count/sum per operation
+      *          plus a grand total of transactions processed.
+      *          Totals are bucketed by AU-CURRENCY-CODE (USD vs. any
+      *          other code, mirroring CALCULOS's ROUND-FOR-CURRENCY)
+      *          so a mixed-currency day does not combine amounts in
+      *          different currencies into one meaningless sum.
+      *          AUDIT-TRAIL-FILE is permanent and accumulates every
+      *          day CALCULOS has ever run, so CALC-RPT-PARM-FILE
+      *          supplies the one run date to total; records for any
+      *          other date are skipped.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-RPT-PARM-FILE ASSIGN TO "CALCRPP"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "CALCAUD"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "CALCRPTO"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-RPT-PARM-FILE
+           RECORDING MODE IS F.
+       COPY CALCRPP.
+
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       COPY CALCAUD.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 END-OF-AUDIT-FILE VALUE "Y".
+
+       01 WS-TARGET-DATE PIC 9(8).
+
+       01 WS-TOTALS-USD.
+           05 WS-ADD-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-ADD-SUM PIC S9(9)V99 VALUE ZERO.
+           05 WS-SUB-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-SUB-SUM PIC S9(9)V99 VALUE ZERO.
+           05 WS-MUL-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-MUL-SUM PIC S9(9)V99 VALUE ZERO.
+           05 WS-DIV-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-DIV-SUM PIC S9(9)V99 VALUE ZERO.
+           05 WS-GRAND-COUNT PIC 9(6) VALUE ZERO.
+
+       01 WS-TOTALS-OTHER.
+           05 WS-OTH-ADD-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-OTH-ADD-SUM PIC S9(9)V99 VALUE ZERO.
+           05 WS-OTH-SUB-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-OTH-SUB-SUM PIC S9(9)V99 VALUE ZERO.
+           05 WS-OTH-MUL-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-OTH-MUL-SUM PIC S9(9)V99 VALUE ZERO.
+           05 WS-OTH-DIV-COUNT PIC 9(6) VALUE ZERO.
+           05 WS-OTH-DIV-SUM PIC S9(9)V99 VALUE ZERO.
+           05 WS-OTH-GRAND-COUNT PIC 9(6) VALUE ZERO.
+
+       01 WS-EDIT-COUNT PIC ZZZ,ZZ9.
+       01 WS-EDIT-SUM PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-RPT-PARM-FILE
+
+           OPEN INPUT AUDIT-TRAIL-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM READ-NEXT-AUDIT-RECORD
+           PERFORM ACCUMULATE-TOTALS UNTIL END-OF-AUDIT-FILE
+
+           PERFORM PRINT-REPORT
+
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       READ-RPT-PARM-FILE.
+           OPEN INPUT CALC-RPT-PARM-FILE
+           READ CALC-RPT-PARM-FILE
+               AT END
+                   DISPLAY "CALCRPT: CALC-RPT-PARM-FILE sin registros"
+                   CLOSE CALC-RPT-PARM-FILE
+                   STOP RUN
+           END-READ
+           MOVE RP-RUN-DATE TO WS-TARGET-DATE
+           CLOSE CALC-RPT-PARM-FILE.
+
+       READ-NEXT-AUDIT-RECORD.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   SET END-OF-AUDIT-FILE TO TRUE
+           END-READ.
+
+       ACCUMULATE-TOTALS.
+           IF AU-RUN-DATE = WS-TARGET-DATE
+               IF AU-CURRENCY-CODE = "USD" OR AU-CURRENCY-CODE = SPACES
+                   EVALUATE AU-OPCION
+                       WHEN 1
+                           ADD 1 TO WS-ADD-COUNT
+                           ADD AU-RESULTADOS TO WS-ADD-SUM
+                       WHEN 2
+                           ADD 1 TO WS-SUB-COUNT
+                           ADD AU-RESULTADOS TO WS-SUB-SUM
+                       WHEN 3
+                           ADD 1 TO WS-MUL-COUNT
+                           ADD AU-RESULTADOS TO WS-MUL-SUM
+                       WHEN 4
+                           ADD 1 TO WS-DIV-COUNT
+                           ADD AU-RESULTADOS TO WS-DIV-SUM
+                   END-EVALUATE
+                   ADD 1 TO WS-GRAND-COUNT
+               ELSE
+                   EVALUATE AU-OPCION
+                       WHEN 1
+                           ADD 1 TO WS-OTH-ADD-COUNT
+                           ADD AU-RESULTADOS TO WS-OTH-ADD-SUM
+                       WHEN 2
+                           ADD 1 TO WS-OTH-SUB-COUNT
+                           ADD AU-RESULTADOS TO WS-OTH-SUB-SUM
+                       WHEN 3
+                           ADD 1 TO WS-OTH-MUL-COUNT
+                           ADD AU-RESULTADOS TO WS-OTH-MUL-SUM
+                       WHEN 4
+                           ADD 1 TO WS-OTH-DIV-COUNT
+                           ADD AU-RESULTADOS TO WS-OTH-DIV-SUM
+                   END-EVALUATE
+                   ADD 1 TO WS-OTH-GRAND-COUNT
+               END-IF
+           END-IF
+           PERFORM READ-NEXT-AUDIT-RECORD.
+
+       PRINT-REPORT.
+           MOVE "CALCRPT - REPORTE DIARIO DE CALCULOS" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "-- MONEDA: USD --" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-ADD-COUNT TO WS-EDIT-COUNT
+           MOVE WS-ADD-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "SUMAS      CANTIDAD: " WS-EDIT-COUNT
+               "   TOTAL: " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-SUB-COUNT TO WS-EDIT-COUNT
+           MOVE WS-SUB-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "RESTAS     CANTIDAD: " WS-EDIT-COUNT
+               "   TOTAL: " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-MUL-COUNT TO WS-EDIT-COUNT
+           MOVE WS-MUL-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "MULTIPLICACIONES CANTIDAD: " WS-EDIT-COUNT
+               "   TOTAL: " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-DIV-COUNT TO WS-EDIT-COUNT
+           MOVE WS-DIV-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "DIVISIONES CANTIDAD: " WS-EDIT-COUNT
+               "   TOTAL: " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-GRAND-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "SUBTOTAL USD TRANSACCIONES: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "-- MONEDA: OTRA (NO USD) --" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-OTH-ADD-COUNT TO WS-EDIT-COUNT
+           MOVE WS-OTH-ADD-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "SUMAS      CANTIDAD: " WS-EDIT-COUNT
+               "   TOTAL: " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-OTH-SUB-COUNT TO WS-EDIT-COUNT
+           MOVE WS-OTH-SUB-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "RESTAS     CANTIDAD: " WS-EDIT-COUNT
+               "   TOTAL: " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-OTH-MUL-COUNT TO WS-EDIT-COUNT
+           MOVE WS-OTH-MUL-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "MULTIPLICACIONES CANTIDAD: " WS-EDIT-COUNT
+               "   TOTAL: " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-OTH-DIV-COUNT TO WS-EDIT-COUNT
+           MOVE WS-OTH-DIV-SUM TO WS-EDIT-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "DIVISIONES CANTIDAD: " WS-EDIT-COUNT
+               "   TOTAL: " WS-EDIT-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-OTH-GRAND-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "SUBTOTAL OTRA MONEDA TRANSACCIONES: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           COMPUTE WS-GRAND-COUNT = WS-GRAND-COUNT + WS-OTH-GRAND-COUNT
+           MOVE WS-GRAND-COUNT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL TRANSACCIONES PROCESADAS: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           DISPLAY "CALCRPT: reporte generado, "
+               WS-GRAND-COUNT " transacciones.".
+
+       END PROGRAM CALCRPT.
