@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CALCRPP - CALC-RPT-PARM-FILE record layout.
+      * Tells CALCRPT which run date's AUDIT-TRAIL-FILE records to
+      * total, since the audit trail is permanent and accumulates
+      * every day CALCULOS has ever run.
+      ******************************************************************
+       01  CALC-RPT-PARM-RECORD.
+           05  RP-RUN-DATE            PIC 9(8).
