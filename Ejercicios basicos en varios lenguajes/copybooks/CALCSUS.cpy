@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CALCSUS - CALC-SUSPENSE-FILE record layout.
+      * Transactions that fail edit in CALCULOS land here with a
+      * reason code instead of stopping or corrupting the batch run.
+      ******************************************************************
+       01  SUSPENSE-RECORD.
+           05  SU-SEQ-NO              PIC 9(6).
+           05  SU-OPCION              PIC 9(2).
+           05  SU-NUM1                PIC S9(7)V99.
+           05  SU-NUM2                PIC S9(7)V99.
+           05  SU-REASON-CODE         PIC X(4).
+           05  SU-REASON-TEXT         PIC X(40).
