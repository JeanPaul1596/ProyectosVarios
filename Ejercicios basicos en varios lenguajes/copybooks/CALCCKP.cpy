@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CALCCKP - checkpoint record layout for CALCULOS restart.
+      * Holds the sequence number of the last CALC-TRANS-FILE record
+      * fully processed, so a rerun can skip what already completed.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-SEQ-NO         PIC 9(6).
+           05  CK-RUN-DATE            PIC 9(8).
