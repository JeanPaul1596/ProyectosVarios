@@ -0,0 +1,12 @@
+      ******************************************************************
+      * CALCPRM - CALC-PARM-FILE record layout.
+      * Run parameters for an unattended CALCULOS batch run: who is
+      * running it, which date, whether this is a restart, and which
+      * transaction/result files to use.
+      ******************************************************************
+       01  CALC-PARM-RECORD.
+           05  PM-OPERATOR-ID         PIC X(8).
+           05  PM-RUN-DATE            PIC 9(8).
+           05  PM-RESTART-FLAG        PIC X(1).
+           05  PM-INPUT-FILENAME      PIC X(40).
+           05  PM-OUTPUT-FILENAME     PIC X(40).
