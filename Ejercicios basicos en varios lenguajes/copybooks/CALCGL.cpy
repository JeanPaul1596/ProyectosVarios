@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CALCGL - CALC-GL-INTERFACE record layout.
+      * One posting per transaction, picked up by the GL loader at
+      * month-end instead of being re-keyed by hand.
+      ******************************************************************
+       01  GL-INTERFACE-RECORD.
+           05  GL-ACCOUNT-CODE        PIC X(10).
+           05  GL-AMOUNT              PIC S9(7)V99.
+           05  GL-DR-CR-INDICATOR     PIC X(1).
+           05  GL-CURRENCY-CODE       PIC X(3).
+           05  GL-RUN-DATE            PIC 9(8).
