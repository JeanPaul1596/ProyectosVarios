@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CALCTRN - CALC-TRANS-FILE record layout.
+      * One calculation request per record, as extracted from the
+      * department spreadsheets and handed to CALCULOS for batch run.
+      ******************************************************************
+       01  CALC-TRANS-RECORD.
+           05  TR-SEQ-NO              PIC 9(6).
+           05  TR-OPCION              PIC 9(2).
+           05  TR-NUM1                PIC S9(7)V99.
+           05  TR-NUM2                PIC S9(7)V99.
+           05  TR-CURRENCY-CODE       PIC X(3).
