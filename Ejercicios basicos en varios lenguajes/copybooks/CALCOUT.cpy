@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CALCOUT - CALC-RESULT-FILE record layout.
+      * One RESULTADOS per transaction processed by CALCULOS.
+      ******************************************************************
+       01  CALC-RESULT-RECORD.
+           05  RS-SEQ-NO              PIC 9(6).
+           05  RS-OPCION              PIC 9(2).
+           05  RS-NUM1                PIC S9(7)V99.
+           05  RS-NUM2                PIC S9(7)V99.
+           05  RS-RESULTADOS          PIC S9(7)V99.
+           05  RS-CURRENCY-CODE       PIC X(3).
