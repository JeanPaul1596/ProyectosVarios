@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CALCAUD - AUDIT-TRAIL-FILE record layout.
+      * Written by CALCULOS for every transaction processed, so we
+      * have a permanent, reviewable log of how a result was derived.
+      ******************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AU-OPCION              PIC 9(2).
+           05  AU-NUM1                PIC S9(7)V99.
+           05  AU-NUM2                PIC S9(7)V99.
+           05  AU-RESULTADOS          PIC S9(7)V99.
+           05  AU-CURRENCY-CODE       PIC X(3).
+           05  AU-RUN-DATE            PIC 9(8).
+           05  AU-RUN-TIME            PIC 9(6).
+           05  AU-OPERATOR-ID         PIC X(8).
